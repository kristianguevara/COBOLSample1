@@ -1,21 +1,815 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SAMPLE.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CHR PIC X.
-       01 ANS PIC X VALUE 'Y'.
-       PROCEDURE DIVISION.
-       HEAD-RTN.
-           PERFORM MAIN-RTN UNTIL ANS = 'N' OR ANS = 'n'.
-           PERFORM END-RTN.
-       MAIN-RTN.
-           DISPLAY (5 5) 'HELLO WORLD!'.
-           DISPLAY (7 5) 'ENTER ANY CHARACTER:'.
-           ACCEPT (7 28) CHR.
-           DISPLAY (13 8) 'YOU ENTERED ', CHR.
-           DISPLAY (14 9) 'AGAIN?(Y/N)'.
-           ACCEPT (15 9) ANS.
-        END-RTN.
-           DISPLAY (16 5) 'BYE!'.
-           DISPLAY (17 5) 'SEE YOU Later!'.
-           STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAMPLE.
+000030 AUTHOR. J A GUEVARA.
+000040 INSTALLATION. FLOOR OPERATIONS - MENU SYSTEMS GROUP.
+000050 DATE-WRITTEN. 01/15/98.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*   SAMPLE.COB                                                    
+000090*                                                                 
+000100*   SIMPLE MENU-STYLE DEMONSTRATION PROGRAM.  PROMPTS THE         
+000110*   OPERATOR FOR A SINGLE CHARACTER MENU CODE, ECHOES IT          
+000120*   BACK, AND ASKS WHETHER TO RUN AGAIN.                          
+000130******************************************************************
+000140*-----------------------------------------------------------------
+000150*   MODIFICATION HISTORY                                          
+000160*   DATE       INIT  DESCRIPTION                                  
+000170*   08/09/26   JAG   VALIDATE CHR AGAINST THE APPROVED CODE       
+000180*                    LIST IN CHRCODES.CPY INSTEAD OF ACCEPTING    
+000190*                    ANY CHARACTER KEYED IN.  RE-PROMPT ON AN     
+000200*                    UNAPPROVED ENTRY.                            
+000210*   08/09/26   JAG   REPLACED THE GOODBYE SCREEN WITH A RUN       
+000220*                    SUMMARY REPORT (RPTFILE) SHOWING START/END   
+000230*                    TIME, NUMBER OF PASSES THROUGH MAIN-RTN,     
+000240*                    AND THE LIST OF CHARACTERS ENTERED.          
+000250*   08/09/26   JAG   ADDED AUDITFIL - EVERY ACCEPT IN THE         
+000260*                    MAIN-RTN LOOP IS NOW LOGGED WITH A           
+000270*                    TIMESTAMP FOR LATER RECONSTRUCTION.          
+000280*   08/09/26   JAG   ADDED CKPTFILE CHECKPOINT/RESTART - EACH     
+000290*                    MAIN-RTN PASS IS CHECKPOINTED SO AN          
+000300*                    ABORTED SESSION CAN OFFER TO RESUME.         
+000310*   08/09/26   JAG   ADDED AN UNATTENDED BATCH MODE, SELECTED     
+000320*                    BY A STARTUP PARAMETER, THAT DRIVES MENU     
+000330*                    ENTRIES FROM TRANFILE INSTEAD OF A           
+000340*                    TERMINAL AND WRITES BATCHOUT.                
+000350*   08/09/26   JAG   BACKED EACH CHR ENTRY WITH A ROW ON THE      
+000360*                    NEW INDEXED MASTFILE MASTER FILE INSTEAD     
+000370*                    OF DISCARDING THE VALUE.                     
+000380*   08/09/26   JAG   VALIDATE THE AGAIN? RESPONSE - ONLY          
+000390*                    Y/y/N/n ARE ACCEPTED, ANYTHING ELSE          
+000400*                    RE-PROMPTS WITH AN ERROR MESSAGE.            
+000410*   08/09/26   JAG   MOVED THE MENU PROMPT/AGAIN? WORDING AND     
+000420*                    THEIR SCREEN COORDINATES OUT TO PARMFILE     
+000430*                    SO THEY CAN BE CHANGED WITHOUT A RECOMPILE.  
+000440*   08/09/26   JAG   ADDED TKTFILE - EVERY CONFIRMED MENU ENTRY IS
+000450*                    NOW FORWARDED TO THE TICKETING SYSTEM'S      
+000460*                    NIGHTLY LOAD JOB.                            
+000470*   08/09/26   JAG   CAPTURE OPERATOR ID/TERMINAL ID AT STARTUP,  
+000480*                    CARRY THEM INTO AUDITFIL AND THE RUN SUMMARY,
+000490*                    AND GUARD MASTFILE UPDATES AGAINST           
+000500*                    CONCURRENT-SESSION COLLISIONS.               
+000510******************************************************************
+000520 ENVIRONMENT DIVISION.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550      SELECT PARM-FILE ASSIGN TO "PARMFILE"
+000560          ORGANIZATION IS LINE SEQUENTIAL
+000570          FILE STATUS IS SMPL-PARM-STATUS.
+000580      SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000590          ORGANIZATION IS LINE SEQUENTIAL.
+000600      SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+000610          ORGANIZATION IS LINE SEQUENTIAL.
+000620      SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000630          ORGANIZATION IS LINE SEQUENTIAL
+000640          FILE STATUS IS SMPL-CKPT-STATUS.
+000650      SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+000660          ORGANIZATION IS LINE SEQUENTIAL.
+000670      SELECT BATCH-OUT-FILE ASSIGN TO "BATCHOUT"
+000680          ORGANIZATION IS LINE SEQUENTIAL.
+000690      SELECT MASTER-FILE ASSIGN TO "MASTFILE"
+000700          ORGANIZATION IS INDEXED
+000710          ACCESS MODE IS DYNAMIC
+000720          RECORD KEY IS MF-CHR-CODE
+000730          LOCK MODE IS MANUAL WITH LOCK ON RECORD
+000740          FILE STATUS IS SMPL-MASTER-STATUS.
+000750      SELECT TICKET-FILE ASSIGN TO "TKTFILE"
+000760          ORGANIZATION IS LINE SEQUENTIAL.
+000770 DATA DIVISION.
+000780 FILE SECTION.
+000790 FD  PARM-FILE
+000800          RECORD CONTAINS 56 CHARACTERS.
+000810      COPY PARMREC.
+000820 FD  REPORT-FILE
+000830          RECORD CONTAINS 80 CHARACTERS.
+000840 01  RPT-RECORD                       PIC X(80).
+000850 FD  AUDIT-FILE
+000860          RECORD CONTAINS 44 CHARACTERS.
+000870      COPY AUDITREC.
+000880 FD  CHECKPOINT-FILE
+000890          RECORD CONTAINS 29 CHARACTERS.
+000900      COPY CKPTREC.
+000910 FD  TRANSACTION-FILE
+000920          RECORD CONTAINS 01 CHARACTERS.
+000930      COPY TRANREC.
+000940 FD  BATCH-OUT-FILE
+000950          RECORD CONTAINS 40 CHARACTERS.
+000960 01  BO-RECORD                       PIC X(40).
+000970 FD  MASTER-FILE
+000980          RECORD CONTAINS 62 CHARACTERS.
+000990      COPY MASTREC.
+001000 FD  TICKET-FILE
+001010          RECORD CONTAINS 21 CHARACTERS.
+001020      COPY TKTREC.
+001030 WORKING-STORAGE SECTION.
+001040      COPY CHRCODES.
+001050 01  ANS                              PIC X(01) VALUE 'Y'.
+001060      88  ANS-IS-VALID                     VALUE 'Y' 'y' 'N' 'n'.
+001070*-----------------------------------------------------------------
+001080*   SCREEN-LAYOUT WORKING STORAGE - DEFAULTS BELOW ARE            
+001090*   OVERRIDDEN BY PARMFILE AT STARTUP (SEE LOAD-PARM-RTN).        
+001100*-----------------------------------------------------------------
+001110 01  SMPL-SCREEN-PARMS.
+001120      05  SMPL-HELLO-TEXT             PIC X(40)
+001130                                      VALUE 'HELLO WORLD!'.
+001140      05  SMPL-HELLO-ROW              PIC 9(02) VALUE 05.
+001150      05  SMPL-HELLO-COL              PIC 9(02) VALUE 05.
+001160      05  SMPL-PROMPT-TEXT            PIC X(40)
+001170                                   VALUE 'ENTER ANY CHARACTER:'.
+001180      05  SMPL-PROMPT-ROW             PIC 9(02) VALUE 07.
+001190      05  SMPL-PROMPT-COL             PIC 9(02) VALUE 05.
+001200      05  SMPL-INPUT-ROW              PIC 9(02) VALUE 07.
+001210      05  SMPL-INPUT-COL              PIC 9(02) VALUE 28.
+001220      05  SMPL-ECHO-ROW               PIC 9(02) VALUE 13.
+001230      05  SMPL-ECHO-COL               PIC 9(02) VALUE 08.
+001240      05  SMPL-AGAIN-TEXT             PIC X(40)
+001250                                      VALUE 'AGAIN?(Y/N)'.
+001260      05  SMPL-AGAIN-ROW              PIC 9(02) VALUE 14.
+001270      05  SMPL-AGAIN-COL              PIC 9(02) VALUE 09.
+001280      05  SMPL-ANS-ROW                PIC 9(02) VALUE 15.
+001290      05  SMPL-ANS-COL                PIC 9(02) VALUE 09.
+001300      05  SMPL-OPID-TEXT              PIC X(40)
+001310                                   VALUE 'OPERATOR ID:'.
+001320      05  SMPL-OPID-ROW               PIC 9(02) VALUE 03.
+001330      05  SMPL-OPID-COL               PIC 9(02) VALUE 05.
+001340      05  SMPL-OPID-INPUT-ROW         PIC 9(02) VALUE 03.
+001350      05  SMPL-OPID-INPUT-COL         PIC 9(02) VALUE 25.
+001360      05  SMPL-TERMID-TEXT            PIC X(40)
+001370                                   VALUE 'TERMINAL ID:'.
+001380      05  SMPL-TERMID-ROW             PIC 9(02) VALUE 04.
+001390      05  SMPL-TERMID-COL             PIC 9(02) VALUE 05.
+001400      05  SMPL-TERMID-INPUT-ROW       PIC 9(02) VALUE 04.
+001410      05  SMPL-TERMID-INPUT-COL       PIC 9(02) VALUE 25.
+001420      05  SMPL-BADCHR-TEXT            PIC X(40)
+001430              VALUE '*** INVALID CODE - PLEASE RE-ENTER ***'.
+001440      05  SMPL-BADCHR-ROW             PIC 9(02) VALUE 09.
+001450      05  SMPL-BADCHR-COL             PIC 9(02) VALUE 05.
+001460      05  SMPL-BADANS-TEXT            PIC X(40)
+001470              VALUE 'INVALID RESPONSE, ENTER Y OR N'.
+001480      05  SMPL-BADANS-ROW             PIC 9(02) VALUE 18.
+001490      05  SMPL-BADANS-COL             PIC 9(02) VALUE 05.
+001500      05  SMPL-RESTART-TEXT           PIC X(40)
+001510              VALUE '*** PRIOR SESSION INTERRUPTED ***'.
+001520      05  SMPL-RESTART-ROW            PIC 9(02) VALUE 10.
+001530      05  SMPL-RESTART-COL            PIC 9(02) VALUE 05.
+001540      05  SMPL-RESUME-TEXT            PIC X(40)
+001550                                   VALUE 'RESUME IT? (Y/N)'.
+001560      05  SMPL-RESUME-ROW             PIC 9(02) VALUE 11.
+001570      05  SMPL-RESUME-COL             PIC 9(02) VALUE 05.
+001580      05  SMPL-RESUME-INPUT-ROW       PIC 9(02) VALUE 12.
+001590      05  SMPL-RESUME-INPUT-COL       PIC 9(02) VALUE 05.
+001600      05  SMPL-LASTCHR-ROW            PIC 9(02) VALUE 13.
+001610      05  SMPL-LASTCHR-COL            PIC 9(02) VALUE 05.
+001620 01  SMPL-PARM-STATUS               PIC X(02).
+001630 01  SMPL-PARM-EOF-SW               PIC X(01) VALUE 'N'.
+001640*-----------------------------------------------------------------
+001650*   RUN-SUMMARY WORKING STORAGE - SUPPORTS THE RPTFILE SUMMARY    
+001660*   WRITTEN BY END-RTN.                                           
+001670*-----------------------------------------------------------------
+001680 77  SMPL-RUN-COUNT                   PIC 9(05) COMP VALUE ZERO.
+001690 77  SMPL-CHR-COUNT                   PIC 9(05) COMP VALUE ZERO.
+001700 77  SMPL-SUB                         PIC 9(05) COMP VALUE ZERO.
+001710 77  SMPL-CHR-MORE-COUNT              PIC 9(05) COMP VALUE ZERO.
+001720 01  SMPL-CHR-TRUNC-SW                PIC X(01) VALUE 'N'.
+001730      88  SMPL-CHR-LIST-TRUNCATED          VALUE 'Y'.
+001740 01  SMPL-CHR-LIST.
+001750      05  SMPL-CHR-ENTRY OCCURS 500 TIMES  PIC X(01).
+001760 01  SMPL-START-DATE                  PIC 9(08).
+001770 01  SMPL-START-TIME                  PIC 9(08).
+001780 01  SMPL-END-DATE                    PIC 9(08).
+001790 01  SMPL-END-TIME                    PIC 9(08).
+001800 01  SMPL-RUN-COUNT-D                 PIC ZZZZ9.
+001810 01  SMPL-CHR-MORE-D                  PIC ZZZZ9.
+001820*-----------------------------------------------------------------
+001830*   TIMESTAMP WORKING STORAGE - SHARED BY ANY PARAGRAPH THAT      
+001840*   NEEDS A PRINTABLE DATE/TIME STAMP (AUDITFIL, ETC).            
+001850*-----------------------------------------------------------------
+001860 01  SMPL-CUR-DATE                    PIC 9(08).
+001870 01  SMPL-CUR-DATE-R REDEFINES SMPL-CUR-DATE.
+001880      05  SMPL-CUR-YYYY                    PIC 9(04).
+001890      05  SMPL-CUR-MM                      PIC 9(02).
+001900      05  SMPL-CUR-DD                      PIC 9(02).
+001910 01  SMPL-CUR-TIME                    PIC 9(08).
+001920 01  SMPL-CUR-TIME-R REDEFINES SMPL-CUR-TIME.
+001930      05  SMPL-CUR-HH                      PIC 9(02).
+001940      05  SMPL-CUR-MIN                     PIC 9(02).
+001950      05  SMPL-CUR-SEC                     PIC 9(02).
+001960      05  SMPL-CUR-HSEC                    PIC 9(02).
+001970 01  SMPL-TIMESTAMP                   PIC X(19).
+001980 01  SMPL-AUDIT-EVENT-TYPE            PIC X(04).
+001990 01  SMPL-AUDIT-EVENT-VALUE           PIC X(01).
+002000*-----------------------------------------------------------------
+002010*   CHECKPOINT/RESTART WORKING STORAGE.                           
+002020*-----------------------------------------------------------------
+002030 01  SMPL-CKPT-STATUS                 PIC X(02).
+002040 01  SMPL-RESUME-ANS                  PIC X(01).
+002050 01  SMPL-RESUME-SW                   PIC X(01) VALUE 'N'.
+002060      88  SMPL-IS-RESUMING                 VALUE 'Y'.
+002070 77  SMPL-SKIP-COUNT                  PIC 9(05) COMP VALUE ZERO.
+002080*-----------------------------------------------------------------
+002090*   BATCH-MODE WORKING STORAGE.                                   
+002100*-----------------------------------------------------------------
+002110 01  SMPL-RUN-MODE-PARM               PIC X(08).
+002120 01  SMPL-MODE-SW                     PIC X(01) VALUE 'I'.
+002130      88  SMPL-BATCH-MODE                  VALUE 'B'.
+002140      88  SMPL-INTERACTIVE-MODE            VALUE 'I'.
+002150 01  SMPL-EOF-SW                      PIC X(01) VALUE 'N'.
+002160      88  SMPL-TRAN-AT-END                 VALUE 'Y'.
+002170*-----------------------------------------------------------------
+002180*   OPERATOR/TERMINAL IDENTIFICATION WORKING STORAGE.             
+002190*-----------------------------------------------------------------
+002200 01  SMPL-OPERATOR-ID                 PIC X(08).
+002210 01  SMPL-TERMINAL-ID                 PIC X(08).
+002220*-----------------------------------------------------------------
+002230*   MASTER-FILE WORKING STORAGE.                                  
+002240*-----------------------------------------------------------------
+002250 01  SMPL-MASTER-STATUS               PIC X(02).
+002260 PROCEDURE DIVISION.
+002270 HEAD-RTN.
+002280      PERFORM STARTUP-RTN THRU STARTUP-RTN-EXIT.
+002290      PERFORM INIT-RTN THRU INIT-RTN-EXIT.
+002300      IF SMPL-BATCH-MODE
+002310          PERFORM BATCH-RTN THRU BATCH-RTN-EXIT
+002320              UNTIL SMPL-TRAN-AT-END
+002330      ELSE
+002340          PERFORM MAIN-RTN THRU MAIN-RTN-EXIT
+002350              UNTIL ANS = 'N' OR ANS = 'n'
+002360      END-IF.
+002370      PERFORM END-RTN.
+002380*-----------------------------------------------------------------
+002390*   STARTUP-RTN - PICK UP THE RUN-MODE STARTUP PARAMETER SO       
+002400*   HEAD-RTN CAN TELL AN UNATTENDED BATCH RUN FROM A NORMAL       
+002410*   INTERACTIVE ONE.                                              
+002420*-----------------------------------------------------------------
+002430 STARTUP-RTN.
+002440      ACCEPT SMPL-RUN-MODE-PARM FROM COMMAND-LINE.
+002450      IF SMPL-RUN-MODE-PARM (1:5) = 'BATCH' OR 'batch'
+002460          MOVE 'B' TO SMPL-MODE-SW
+002470      END-IF.
+002480      PERFORM LOAD-PARM-RTN THRU LOAD-PARM-RTN-EXIT.
+002490      PERFORM CAPTURE-ID-RTN THRU CAPTURE-ID-RTN-EXIT.
+002500 STARTUP-RTN-EXIT.
+002510      EXIT.
+002520*-----------------------------------------------------------------
+002530*   LOAD-PARM-RTN - READ THE OPTIONAL PARMFILE AND OVERRIDE THE   
+002540*   COMPILED-IN SCREEN TEXT/COORDINATES WITH WHATEVER IS FOUND    
+002550*   THERE.  A MISSING PARMFILE IS NOT AN ERROR - THE PROGRAM      
+002560*   JUST RUNS WITH ITS COMPILED-IN DEFAULTS.                      
+002570*-----------------------------------------------------------------
+002580 LOAD-PARM-RTN.
+002590      OPEN INPUT PARM-FILE.
+002600      IF SMPL-PARM-STATUS = '00'
+002610        PERFORM READ-PARM-RTN THRU READ-PARM-RTN-EXIT
+002620            UNTIL SMPL-PARM-EOF-SW = 'Y'
+002630        CLOSE PARM-FILE
+002640      END-IF.
+002650 LOAD-PARM-RTN-EXIT.
+002660      EXIT.
+002670*-----------------------------------------------------------------
+002680*   READ-PARM-RTN - READ ONE PARMFILE RECORD AND APPLY IT.        
+002690*-----------------------------------------------------------------
+002700 READ-PARM-RTN.
+002710      READ PARM-FILE
+002720          AT END MOVE 'Y' TO SMPL-PARM-EOF-SW
+002730          NOT AT END
+002740            PERFORM APPLY-PARM-RTN THRU APPLY-PARM-RTN-EXIT
+002750      END-READ.
+002760 READ-PARM-RTN-EXIT.
+002770      EXIT.
+002780*-----------------------------------------------------------------
+002790*   APPLY-PARM-RTN - MOVE ONE NAME/VALUE PAIR INTO THE SCREEN     
+002800*   PARAMETER FIELD IT OVERRIDES.  AN UNRECOGNIZED NAME IS        
+002810*   IGNORED.                                                      
+002820*-----------------------------------------------------------------
+002830 APPLY-PARM-RTN.
+002840      EVALUATE PR-PARM-NAME
+002850        WHEN 'HELLO-TEXT'
+002860          MOVE PR-PARM-VALUE TO SMPL-HELLO-TEXT
+002870        WHEN 'HELLO-ROW'
+002880          MOVE PR-PARM-VALUE (1:2) TO SMPL-HELLO-ROW
+002890        WHEN 'HELLO-COL'
+002900          MOVE PR-PARM-VALUE (1:2) TO SMPL-HELLO-COL
+002910        WHEN 'PROMPT-TEXT'
+002920          MOVE PR-PARM-VALUE TO SMPL-PROMPT-TEXT
+002930        WHEN 'PROMPT-ROW'
+002940          MOVE PR-PARM-VALUE (1:2) TO SMPL-PROMPT-ROW
+002950        WHEN 'PROMPT-COL'
+002960          MOVE PR-PARM-VALUE (1:2) TO SMPL-PROMPT-COL
+002970        WHEN 'INPUT-ROW'
+002980          MOVE PR-PARM-VALUE (1:2) TO SMPL-INPUT-ROW
+002990        WHEN 'INPUT-COL'
+003000          MOVE PR-PARM-VALUE (1:2) TO SMPL-INPUT-COL
+003010        WHEN 'ECHO-ROW'
+003020          MOVE PR-PARM-VALUE (1:2) TO SMPL-ECHO-ROW
+003030        WHEN 'ECHO-COL'
+003040          MOVE PR-PARM-VALUE (1:2) TO SMPL-ECHO-COL
+003050        WHEN 'AGAIN-TEXT'
+003060          MOVE PR-PARM-VALUE TO SMPL-AGAIN-TEXT
+003070        WHEN 'AGAIN-ROW'
+003080          MOVE PR-PARM-VALUE (1:2) TO SMPL-AGAIN-ROW
+003090        WHEN 'AGAIN-COL'
+003100          MOVE PR-PARM-VALUE (1:2) TO SMPL-AGAIN-COL
+003110        WHEN 'ANS-ROW'
+003120          MOVE PR-PARM-VALUE (1:2) TO SMPL-ANS-ROW
+003130        WHEN 'ANS-COL'
+003140          MOVE PR-PARM-VALUE (1:2) TO SMPL-ANS-COL
+003150        WHEN 'OPID-TEXT'
+003160          MOVE PR-PARM-VALUE TO SMPL-OPID-TEXT
+003170        WHEN 'OPID-ROW'
+003180          MOVE PR-PARM-VALUE (1:2) TO SMPL-OPID-ROW
+003190        WHEN 'OPID-COL'
+003200          MOVE PR-PARM-VALUE (1:2) TO SMPL-OPID-COL
+003210        WHEN 'TERMID-TEXT'
+003220          MOVE PR-PARM-VALUE TO SMPL-TERMID-TEXT
+003230        WHEN 'TERMID-ROW'
+003240          MOVE PR-PARM-VALUE (1:2) TO SMPL-TERMID-ROW
+003250        WHEN 'TERMID-COL'
+003260          MOVE PR-PARM-VALUE (1:2) TO SMPL-TERMID-COL
+003270        WHEN 'BADCHR-TEXT'
+003280          MOVE PR-PARM-VALUE TO SMPL-BADCHR-TEXT
+003290        WHEN 'BADCHR-ROW'
+003300          MOVE PR-PARM-VALUE (1:2) TO SMPL-BADCHR-ROW
+003310        WHEN 'BADCHR-COL'
+003320          MOVE PR-PARM-VALUE (1:2) TO SMPL-BADCHR-COL
+003330        WHEN 'BADANS-TEXT'
+003340          MOVE PR-PARM-VALUE TO SMPL-BADANS-TEXT
+003350        WHEN 'BADANS-ROW'
+003360          MOVE PR-PARM-VALUE (1:2) TO SMPL-BADANS-ROW
+003370        WHEN 'BADANS-COL'
+003380          MOVE PR-PARM-VALUE (1:2) TO SMPL-BADANS-COL
+003390        WHEN 'RESTART-TEXT'
+003400          MOVE PR-PARM-VALUE TO SMPL-RESTART-TEXT
+003410        WHEN 'RESTART-ROW'
+003420          MOVE PR-PARM-VALUE (1:2) TO SMPL-RESTART-ROW
+003430        WHEN 'RESTART-COL'
+003440          MOVE PR-PARM-VALUE (1:2) TO SMPL-RESTART-COL
+003450        WHEN 'RESUME-TEXT'
+003460          MOVE PR-PARM-VALUE TO SMPL-RESUME-TEXT
+003470        WHEN 'RESUME-ROW'
+003480          MOVE PR-PARM-VALUE (1:2) TO SMPL-RESUME-ROW
+003490        WHEN 'RESUME-COL'
+003500          MOVE PR-PARM-VALUE (1:2) TO SMPL-RESUME-COL
+003510        WHEN 'OPID-ACC-ROW'
+003520          MOVE PR-PARM-VALUE (1:2) TO SMPL-OPID-INPUT-ROW
+003530        WHEN 'OPID-ACC-COL'
+003540          MOVE PR-PARM-VALUE (1:2) TO SMPL-OPID-INPUT-COL
+003550        WHEN 'TERMID-ACC-ROW'
+003560          MOVE PR-PARM-VALUE (1:2) TO SMPL-TERMID-INPUT-ROW
+003570        WHEN 'TERMID-ACC-COL'
+003580          MOVE PR-PARM-VALUE (1:2) TO SMPL-TERMID-INPUT-COL
+003590        WHEN 'RESUME-ACC-ROW'
+003600          MOVE PR-PARM-VALUE (1:2) TO SMPL-RESUME-INPUT-ROW
+003610        WHEN 'RESUME-ACC-COL'
+003620          MOVE PR-PARM-VALUE (1:2) TO SMPL-RESUME-INPUT-COL
+003630        WHEN 'LASTCHR-ROW'
+003640          MOVE PR-PARM-VALUE (1:2) TO SMPL-LASTCHR-ROW
+003650        WHEN 'LASTCHR-COL'
+003660          MOVE PR-PARM-VALUE (1:2) TO SMPL-LASTCHR-COL
+003670        WHEN OTHER
+003680          CONTINUE
+003690      END-EVALUATE.
+003700 APPLY-PARM-RTN-EXIT.
+003710      EXIT.
+003720*-----------------------------------------------------------------
+003730*   CAPTURE-ID-RTN - IDENTIFY WHO IS RUNNING THIS SESSION AND     
+003740*   FROM WHERE, SO CONCURRENT SESSIONS CAN BE TOLD APART IN THE   
+003750*   AUDIT TRAIL AND GUARDED AGAINST ON THE MASTER FILE.  A        
+003760*   BATCH RUN IS UNATTENDED SO IT IS STAMPED 'BATCH' INSTEAD OF   
+003770*   PROMPTING.                                                    
+003780*-----------------------------------------------------------------
+003790 CAPTURE-ID-RTN.
+003800      IF SMPL-BATCH-MODE
+003810          MOVE 'BATCH' TO SMPL-OPERATOR-ID
+003820          MOVE 'BATCH' TO SMPL-TERMINAL-ID
+003830      ELSE
+003840          DISPLAY (SMPL-OPID-ROW SMPL-OPID-COL) SMPL-OPID-TEXT
+003850          ACCEPT (SMPL-OPID-INPUT-ROW SMPL-OPID-INPUT-COL)
+003860              SMPL-OPERATOR-ID
+003870          DISPLAY (SMPL-TERMID-ROW SMPL-TERMID-COL)
+003880              SMPL-TERMID-TEXT
+003890          ACCEPT (SMPL-TERMID-INPUT-ROW SMPL-TERMID-INPUT-COL)
+003900              SMPL-TERMINAL-ID
+003910      END-IF.
+003920 CAPTURE-ID-RTN-EXIT.
+003930      EXIT.
+003940*-----------------------------------------------------------------
+003950*   INIT-RTN - ONE-TIME SESSION START-UP PROCESSING.              
+003960*-----------------------------------------------------------------
+003970 INIT-RTN.
+003980      ACCEPT SMPL-START-DATE FROM DATE YYYYMMDD.
+003990      ACCEPT SMPL-START-TIME FROM TIME.
+004000      PERFORM RESTART-CHECK-RTN THRU RESTART-CHECK-RTN-EXIT.
+004010      OPEN EXTEND AUDIT-FILE.
+004020      OPEN EXTEND TICKET-FILE.
+004030      IF SMPL-BATCH-MODE
+004040          OPEN INPUT TRANSACTION-FILE
+004050          OPEN OUTPUT BATCH-OUT-FILE
+004060          IF SMPL-IS-RESUMING
+004070              PERFORM SKIP-TRAN-RTN THRU SKIP-TRAN-RTN-EXIT
+004080          END-IF
+004090      END-IF.
+004100      PERFORM OPEN-MASTER-RTN THRU OPEN-MASTER-RTN-EXIT.
+004110 INIT-RTN-EXIT.
+004120      EXIT.
+004130*-----------------------------------------------------------------
+004140*   SKIP-TRAN-RTN - ON A BATCH RESUME, FAST-FORWARD PAST THE      
+004150*   TRANFILE RECORDS A PRIOR, INTERRUPTED RUN ALREADY             
+004160*   PROCESSED (PER CKPTFILE) SO THEY ARE NOT COUNTED, TICKETED,   
+004170*   OR APPLIED TO MASTFILE A SECOND TIME.                         
+004180*-----------------------------------------------------------------
+004190 SKIP-TRAN-RTN.
+004200      PERFORM SKIP-ONE-TRAN-RTN THRU SKIP-ONE-TRAN-RTN-EXIT
+004210          UNTIL SMPL-SKIP-COUNT = 0
+004220          OR SMPL-TRAN-AT-END.
+004230 SKIP-TRAN-RTN-EXIT.
+004240      EXIT.
+004250*-----------------------------------------------------------------
+004260*   SKIP-ONE-TRAN-RTN - DISCARD ONE TRANFILE RECORD ALREADY       
+004270*   ACCOUNTED FOR BY THE CHECKPOINT BEING RESUMED FROM.           
+004280*-----------------------------------------------------------------
+004290 SKIP-ONE-TRAN-RTN.
+004300      READ TRANSACTION-FILE INTO TR-RECORD
+004310          AT END
+004320              MOVE 'Y' TO SMPL-EOF-SW
+004330      END-READ.
+004340      SUBTRACT 1 FROM SMPL-SKIP-COUNT.
+004350 SKIP-ONE-TRAN-RTN-EXIT.
+004360      EXIT.
+004370*-----------------------------------------------------------------
+004380*   RESTART-CHECK-RTN - LOOK FOR A CHECKPOINT LEFT BEHIND BY AN   
+004390*   INTERRUPTED PRIOR SESSION AND, IF ONE IS FOUND, OFFER TO      
+004400*   RESUME FROM IT INSTEAD OF FORCING A FULL RESTART.             
+004410*-----------------------------------------------------------------
+004420 RESTART-CHECK-RTN.
+004430      OPEN INPUT CHECKPOINT-FILE.
+004440      IF SMPL-CKPT-STATUS = '00'
+004450        READ CHECKPOINT-FILE
+004460            AT END MOVE 'C' TO CK-STATUS
+004470        END-READ
+004480        CLOSE CHECKPOINT-FILE
+004490        IF CK-IN-PROGRESS
+004500          IF SMPL-BATCH-MODE
+004510            MOVE CK-ITERATION-COUNT TO SMPL-RUN-COUNT
+004520            MOVE CK-ITERATION-COUNT TO SMPL-SKIP-COUNT
+004530            MOVE 'Y' TO SMPL-RESUME-SW
+004540          ELSE
+004550            DISPLAY (SMPL-RESTART-ROW SMPL-RESTART-COL)
+004560                SMPL-RESTART-TEXT
+004570            DISPLAY (SMPL-RESUME-ROW SMPL-RESUME-COL)
+004580                SMPL-RESUME-TEXT
+004590            ACCEPT (SMPL-RESUME-INPUT-ROW SMPL-RESUME-INPUT-COL)
+004600                SMPL-RESUME-ANS
+004610            IF SMPL-RESUME-ANS = 'Y' OR SMPL-RESUME-ANS = 'y'
+004620              MOVE CK-ITERATION-COUNT TO SMPL-RUN-COUNT
+004630              DISPLAY (SMPL-LASTCHR-ROW SMPL-LASTCHR-COL)
+004640                  'LAST ENTRY WAS: ', CK-LAST-CHR
+004650            END-IF
+004660          END-IF
+004670        END-IF
+004680      END-IF.
+004690 RESTART-CHECK-RTN-EXIT.
+004700      EXIT.
+004710*-----------------------------------------------------------------
+004720*   OPEN-MASTER-RTN - OPEN MASTFILE FOR UPDATE, CREATING AN       
+004730*   EMPTY MASTER FILE THE FIRST TIME THE PROGRAM IS RUN.          
+004740*-----------------------------------------------------------------
+004750 OPEN-MASTER-RTN.
+004760      OPEN I-O MASTER-FILE.
+004770      IF SMPL-MASTER-STATUS = '35'
+004780          OPEN OUTPUT MASTER-FILE
+004790          CLOSE MASTER-FILE
+004800          OPEN I-O MASTER-FILE
+004810      END-IF.
+004820 OPEN-MASTER-RTN-EXIT.
+004830      EXIT.
+004840*-----------------------------------------------------------------
+004850*   MAIN-RTN - PROMPT FOR AND VALIDATE ONE MENU ENTRY, THEN       
+004860*   ASK WHETHER THE OPERATOR WANTS ANOTHER PASS.                  
+004870*-----------------------------------------------------------------
+004880 MAIN-RTN.
+004890      DISPLAY (SMPL-HELLO-ROW SMPL-HELLO-COL) SMPL-HELLO-TEXT.
+004900      PERFORM GET-CHR-RTN THRU GET-CHR-RTN-EXIT
+004910          WITH TEST AFTER
+004920          UNTIL CHR-IS-VALID.
+004930      ADD 1 TO SMPL-RUN-COUNT.
+004940      PERFORM RECORD-CHR-RTN THRU RECORD-CHR-RTN-EXIT.
+004950      PERFORM CHECKPOINT-RTN THRU CHECKPOINT-RTN-EXIT.
+004960      DISPLAY (SMPL-ECHO-ROW SMPL-ECHO-COL) 'YOU ENTERED ', CHR.
+004970      PERFORM GET-ANS-RTN THRU GET-ANS-RTN-EXIT
+004980          WITH TEST AFTER
+004990          UNTIL ANS-IS-VALID.
+005000 MAIN-RTN-EXIT.
+005010      EXIT.
+005020*-----------------------------------------------------------------
+005030*   GET-CHR-RTN - ACCEPT ONE MENU CODE AND FLAG IT FOR            
+005040*   RE-PROMPT IF IT IS NOT ON THE APPROVED LIST IN CHRCODES.      
+005050*-----------------------------------------------------------------
+005060 GET-CHR-RTN.
+005070      DISPLAY (SMPL-PROMPT-ROW SMPL-PROMPT-COL) SMPL-PROMPT-TEXT.
+005080      ACCEPT (SMPL-INPUT-ROW SMPL-INPUT-COL) CHR.
+005090      MOVE 'CHR' TO SMPL-AUDIT-EVENT-TYPE.
+005100      MOVE CHR TO SMPL-AUDIT-EVENT-VALUE.
+005110      PERFORM WRITE-AUDIT-RTN THRU WRITE-AUDIT-RTN-EXIT.
+005120      IF NOT CHR-IS-VALID
+005130          DISPLAY (SMPL-BADCHR-ROW SMPL-BADCHR-COL)
+005140              SMPL-BADCHR-TEXT
+005150      END-IF.
+005160 GET-CHR-RTN-EXIT.
+005170      EXIT.
+005180*-----------------------------------------------------------------
+005190*   GET-ANS-RTN - ACCEPT THE AGAIN? RESPONSE AND FLAG IT FOR      
+005200*   RE-PROMPT UNLESS IT IS ONE OF Y/y/N/n.                        
+005210*-----------------------------------------------------------------
+005220 GET-ANS-RTN.
+005230      DISPLAY (SMPL-AGAIN-ROW SMPL-AGAIN-COL) SMPL-AGAIN-TEXT.
+005240      ACCEPT (SMPL-ANS-ROW SMPL-ANS-COL) ANS.
+005250      MOVE 'ANS' TO SMPL-AUDIT-EVENT-TYPE.
+005260      MOVE ANS TO SMPL-AUDIT-EVENT-VALUE.
+005270      PERFORM WRITE-AUDIT-RTN THRU WRITE-AUDIT-RTN-EXIT.
+005280      IF NOT ANS-IS-VALID
+005290          DISPLAY (SMPL-BADANS-ROW SMPL-BADANS-COL)
+005300              SMPL-BADANS-TEXT
+005310      END-IF.
+005320 GET-ANS-RTN-EXIT.
+005330      EXIT.
+005340*-----------------------------------------------------------------
+005350*   RECORD-CHR-RTN - REMEMBER ONE VALIDATED MENU ENTRY FOR THE    
+005360*   END-OF-SESSION RUN SUMMARY REPORT.                            
+005370*-----------------------------------------------------------------
+005380 RECORD-CHR-RTN.
+005390      IF SMPL-CHR-COUNT < 500
+005400          ADD 1 TO SMPL-CHR-COUNT
+005410          MOVE CHR TO SMPL-CHR-ENTRY (SMPL-CHR-COUNT)
+005420      ELSE
+005430          MOVE 'Y' TO SMPL-CHR-TRUNC-SW
+005440      END-IF.
+005450      IF CHR-IS-VALID
+005460          PERFORM MASTER-LOOKUP-RTN THRU MASTER-LOOKUP-RTN-EXIT
+005470          PERFORM WRITE-TICKET-RTN THRU WRITE-TICKET-RTN-EXIT
+005480      END-IF.
+005490 RECORD-CHR-RTN-EXIT.
+005500      EXIT.
+005510*-----------------------------------------------------------------
+005520*   WRITE-TICKET-RTN - FORWARD ONE CONFIRMED MENU ENTRY TO        
+005530*   TKTFILE FOR THE TICKETING SYSTEM'S NIGHTLY LOAD JOB.          
+005540*-----------------------------------------------------------------
+005550 WRITE-TICKET-RTN.
+005560      MOVE CHR TO TK-CHR-CODE.
+005570      PERFORM GET-TIMESTAMP-RTN THRU GET-TIMESTAMP-RTN-EXIT.
+005580      MOVE SMPL-TIMESTAMP TO TK-TIMESTAMP.
+005590      WRITE TK-RECORD.
+005600 WRITE-TICKET-RTN-EXIT.
+005610      EXIT.
+005620*-----------------------------------------------------------------
+005630*   MASTER-LOOKUP-RTN - LOOK UP THE MASTER ROW FOR THE ENTERED    
+005640*   CODE, CREATING ONE IF THIS IS ITS FIRST USE, OTHERWISE        
+005650*   UPDATING ITS LAST-USED DATE AND USAGE COUNT.  READ WITH       
+005660*   LOCK TAKES OUT A REAL RECORD LOCK (SEE LOCK MODE ON THE       
+005670*   SELECT CLAUSE FOR MASTER-FILE) AND HOLDS IT ON                
+005680*   THIS CODE'S ROW FOR THE DURATION OF THE READ-MODIFY-REWRITE   
+005690*   SO A CONCURRENT SESSION CANNOT READ THE SAME ROW WHILE IT     
+005700*   IS BEING UPDATED - THE REAL GUARD AGAINST TWO SESSIONS        
+005710*   CLOBBERING EACH OTHER'S USAGE-COUNT BUMP.  MF-LOCK-OPERATOR/  
+005720*   MF-LOCK-TERMINAL ARE NO LONGER PART OF THE GUARD ITSELF -     
+005730*   THEY ARE STAMPED ON EVERY CREATE/UPDATE PURELY AS AN          
+005740*   INFORMATIONAL BREADCRUMB OF WHO LAST TOUCHED THE ROW.         
+005750*-----------------------------------------------------------------
+005760 MASTER-LOOKUP-RTN.
+005770      MOVE CHR TO MF-CHR-CODE.
+005780      READ MASTER-FILE WITH LOCK
+005790        INVALID KEY
+005800          PERFORM MASTER-CREATE-RTN THRU MASTER-CREATE-RTN-EXIT
+005810        NOT INVALID KEY
+005820          PERFORM MASTER-UPDATE-RTN THRU MASTER-UPDATE-RTN-EXIT
+005830      END-READ.
+005840 MASTER-LOOKUP-RTN-EXIT.
+005850      EXIT.
+005860*-----------------------------------------------------------------
+005870*   MASTER-CREATE-RTN - ADD A NEW MASTER ROW FOR A CODE SEEN      
+005880*   FOR THE FIRST TIME.  IF THE WRITE LOSES A RACE TO ANOTHER     
+005890*   SESSION CREATING THE SAME ROW FIRST, FALL THROUGH TO          
+005900*   LOCKING AND UPDATING THE ROW THAT SESSION JUST CREATED        
+005910*   INSTEAD OF SILENTLY LOSING THIS ENTRY.                        
+005920*-----------------------------------------------------------------
+005930 MASTER-CREATE-RTN.
+005940      MOVE CHR TO MF-CHR-CODE.
+005950      MOVE 'NO DESCRIPTION ON FILE' TO MF-DESCRIPTION.
+005960      ACCEPT MF-LAST-USED-DATE FROM DATE YYYYMMDD.
+005970      MOVE 1 TO MF-USAGE-COUNT.
+005980      MOVE SMPL-OPERATOR-ID TO MF-LOCK-OPERATOR.
+005990      MOVE SMPL-TERMINAL-ID TO MF-LOCK-TERMINAL.
+006000      WRITE MF-RECORD
+006010          INVALID KEY
+006020              READ MASTER-FILE WITH LOCK
+006030              PERFORM MASTER-UPDATE-RTN
+006040                  THRU MASTER-UPDATE-RTN-EXIT
+006050      END-WRITE.
+006060 MASTER-CREATE-RTN-EXIT.
+006070      EXIT.
+006080*-----------------------------------------------------------------
+006090*   MASTER-UPDATE-RTN - BUMP THE USAGE COUNT AND LAST-USED        
+006100*   DATE FOR A CODE THAT ALREADY HAS A MASTER ROW.  THE CALLER    
+006110*   MUST ALREADY HOLD THE RECORD LOCK (SEE MASTER-LOOKUP-RTN'S    
+006120*   READ WITH LOCK) - THAT LOCK, NOT THE MF-LOCK-* FIELDS, IS     
+006130*   WHAT KEEPS A SECOND SESSION FROM READING THIS ROW UNTIL       
+006140*   THE REWRITE BELOW RELEASES IT.                                
+006150*-----------------------------------------------------------------
+006160 MASTER-UPDATE-RTN.
+006170      ADD 1 TO MF-USAGE-COUNT.
+006180      ACCEPT MF-LAST-USED-DATE FROM DATE YYYYMMDD.
+006190      MOVE SMPL-OPERATOR-ID TO MF-LOCK-OPERATOR.
+006200      MOVE SMPL-TERMINAL-ID TO MF-LOCK-TERMINAL.
+006210      REWRITE MF-RECORD.
+006220      UNLOCK MASTER-FILE.
+006230 MASTER-UPDATE-RTN-EXIT.
+006240      EXIT.
+006250*-----------------------------------------------------------------
+006260*   CHECKPOINT-RTN - REWRITE CKPTFILE WITH THE CURRENT PASS       
+006270*   COUNT AND LAST CHR ENTERED, MARKED IN-PROGRESS, SO A          
+006280*   DROPPED SESSION CAN BE RESUMED FROM HERE.                     
+006290*-----------------------------------------------------------------
+006300 CHECKPOINT-RTN.
+006310      MOVE SMPL-RUN-COUNT TO CK-ITERATION-COUNT.
+006320      MOVE CHR TO CK-LAST-CHR.
+006330      MOVE 'I' TO CK-STATUS.
+006340      PERFORM GET-TIMESTAMP-RTN THRU GET-TIMESTAMP-RTN-EXIT.
+006350      MOVE SMPL-TIMESTAMP TO CK-TIMESTAMP.
+006360      OPEN OUTPUT CHECKPOINT-FILE.
+006370      WRITE CK-RECORD.
+006380      CLOSE CHECKPOINT-FILE.
+006390 CHECKPOINT-RTN-EXIT.
+006400      EXIT.
+006410*-----------------------------------------------------------------
+006420*   BATCH-RTN - UNATTENDED COUNTERPART TO MAIN-RTN.  READS ONE    
+006430*   MENU CODE FROM TRANFILE IN PLACE OF AN OPERATOR ACCEPT,       
+006440*   AND WRITES THE OUTCOME TO BATCHOUT INSTEAD OF THE SCREEN.     
+006450*-----------------------------------------------------------------
+006460 BATCH-RTN.
+006470      READ TRANSACTION-FILE INTO TR-RECORD
+006480          AT END
+006490              MOVE 'Y' TO SMPL-EOF-SW
+006500      END-READ.
+006510      IF NOT SMPL-TRAN-AT-END
+006520          MOVE TR-CHR TO CHR
+006530          ADD 1 TO SMPL-RUN-COUNT
+006540          PERFORM RECORD-CHR-RTN THRU RECORD-CHR-RTN-EXIT
+006550          PERFORM CHECKPOINT-RTN THRU CHECKPOINT-RTN-EXIT
+006560          MOVE 'CHR' TO SMPL-AUDIT-EVENT-TYPE
+006570          MOVE CHR TO SMPL-AUDIT-EVENT-VALUE
+006580          PERFORM WRITE-AUDIT-RTN THRU WRITE-AUDIT-RTN-EXIT
+006590          MOVE SPACES TO BO-RECORD
+006600          IF CHR-IS-VALID
+006610              STRING 'YOU ENTERED ' DELIMITED BY SIZE
+006620                  CHR DELIMITED BY SIZE
+006630                  INTO BO-RECORD
+006640          ELSE
+006650              STRING 'INVALID CODE REJECTED: ' DELIMITED BY SIZE
+006660                  CHR DELIMITED BY SIZE
+006670                  INTO BO-RECORD
+006680          END-IF
+006690          WRITE BO-RECORD
+006700      END-IF.
+006710 BATCH-RTN-EXIT.
+006720      EXIT.
+006730*-----------------------------------------------------------------
+006740*   GET-TIMESTAMP-RTN - BUILD A PRINTABLE YYYY-MM-DD HH:MM:SS     
+006750*   TIMESTAMP INTO SMPL-TIMESTAMP FOR THE CURRENT MOMENT.         
+006760*-----------------------------------------------------------------
+006770 GET-TIMESTAMP-RTN.
+006780      ACCEPT SMPL-CUR-DATE FROM DATE YYYYMMDD.
+006790      ACCEPT SMPL-CUR-TIME FROM TIME.
+006800      STRING SMPL-CUR-YYYY DELIMITED BY SIZE
+006810          '-' DELIMITED BY SIZE
+006820          SMPL-CUR-MM DELIMITED BY SIZE
+006830          '-' DELIMITED BY SIZE
+006840          SMPL-CUR-DD DELIMITED BY SIZE
+006850          ' ' DELIMITED BY SIZE
+006860          SMPL-CUR-HH DELIMITED BY SIZE
+006870          ':' DELIMITED BY SIZE
+006880          SMPL-CUR-MIN DELIMITED BY SIZE
+006890          ':' DELIMITED BY SIZE
+006900          SMPL-CUR-SEC DELIMITED BY SIZE
+006910          INTO SMPL-TIMESTAMP.
+006920 GET-TIMESTAMP-RTN-EXIT.
+006930      EXIT.
+006940*-----------------------------------------------------------------
+006950*   WRITE-AUDIT-RTN - APPEND ONE EVENT TO AUDITFIL.  CALLER       
+006960*   MUST SET SMPL-AUDIT-EVENT-TYPE AND SMPL-AUDIT-EVENT-VALUE     
+006970*   BEFORE PERFORMING THIS PARAGRAPH.                             
+006980*-----------------------------------------------------------------
+006990 WRITE-AUDIT-RTN.
+007000      PERFORM GET-TIMESTAMP-RTN THRU GET-TIMESTAMP-RTN-EXIT.
+007010      MOVE SMPL-TIMESTAMP TO AR-TIMESTAMP.
+007020      MOVE SMPL-AUDIT-EVENT-TYPE TO AR-EVENT-TYPE.
+007030      MOVE SMPL-AUDIT-EVENT-VALUE TO AR-EVENT-VALUE.
+007040      MOVE SMPL-OPERATOR-ID TO AR-OPERATOR-ID.
+007050      MOVE SMPL-TERMINAL-ID TO AR-TERMINAL-ID.
+007060      WRITE AR-RECORD.
+007070 WRITE-AUDIT-RTN-EXIT.
+007080      EXIT.
+007090*-----------------------------------------------------------------
+007100*   MARK-COMPLETE-RTN - FLAG CKPTFILE COMPLETE ON A NORMAL        
+007110*   FINISH SO THE NEXT STARTUP DOES NOT OFFER TO RESUME.          
+007120*-----------------------------------------------------------------
+007130 MARK-COMPLETE-RTN.
+007140      MOVE 'C' TO CK-STATUS.
+007150      OPEN OUTPUT CHECKPOINT-FILE.
+007160      WRITE CK-RECORD.
+007170      CLOSE CHECKPOINT-FILE.
+007180 MARK-COMPLETE-RTN-EXIT.
+007190      EXIT.
+007200*-----------------------------------------------------------------
+007210*   END-RTN - CLOSING SCREEN, RUN SUMMARY REPORT, AND PROGRAM     
+007220*   TERMINATION.                                                  
+007230*-----------------------------------------------------------------
+007240 END-RTN.
+007250      ACCEPT SMPL-END-DATE FROM DATE YYYYMMDD.
+007260      ACCEPT SMPL-END-TIME FROM TIME.
+007270      PERFORM WRITE-REPORT-RTN THRU WRITE-REPORT-RTN-EXIT.
+007280      PERFORM MARK-COMPLETE-RTN THRU MARK-COMPLETE-RTN-EXIT.
+007290      CLOSE AUDIT-FILE.
+007300      CLOSE TICKET-FILE.
+007310      IF SMPL-BATCH-MODE
+007320          CLOSE TRANSACTION-FILE
+007330          CLOSE BATCH-OUT-FILE
+007340      END-IF.
+007350      CLOSE MASTER-FILE.
+007360      DISPLAY (16 5) 'BYE!'.
+007370      DISPLAY (17 5) 'SEE YOU Later!'.
+007380      STOP RUN.
+007390*-----------------------------------------------------------------
+007400*   WRITE-REPORT-RTN - BUILD THE RUN SUMMARY REPORT ON RPTFILE:   
+007410*   START/END TIME, NUMBER OF PASSES THROUGH MAIN-RTN, AND THE    
+007420*   LIST OF CHARACTERS ENTERED DURING THE SESSION.                
+007430*-----------------------------------------------------------------
+007440 WRITE-REPORT-RTN.
+007450      OPEN OUTPUT REPORT-FILE.
+007460      MOVE SPACES TO RPT-RECORD.
+007470      STRING 'SAMPLE RUN SUMMARY REPORT' DELIMITED BY SIZE
+007480          INTO RPT-RECORD.
+007490      WRITE RPT-RECORD.
+007500      MOVE SPACES TO RPT-RECORD.
+007510      STRING 'OPERATOR: ' DELIMITED BY SIZE
+007520          SMPL-OPERATOR-ID DELIMITED BY SIZE
+007530          '  TERMINAL: ' DELIMITED BY SIZE
+007540          SMPL-TERMINAL-ID DELIMITED BY SIZE
+007550          INTO RPT-RECORD.
+007560      WRITE RPT-RECORD.
+007570      MOVE SPACES TO RPT-RECORD.
+007580      STRING 'START  : ' DELIMITED BY SIZE
+007590          SMPL-START-DATE DELIMITED BY SIZE
+007600          ' ' DELIMITED BY SIZE
+007610          SMPL-START-TIME DELIMITED BY SIZE
+007620          INTO RPT-RECORD.
+007630      WRITE RPT-RECORD.
+007640      MOVE SPACES TO RPT-RECORD.
+007650      STRING 'END    : ' DELIMITED BY SIZE
+007660          SMPL-END-DATE DELIMITED BY SIZE
+007670          ' ' DELIMITED BY SIZE
+007680          SMPL-END-TIME DELIMITED BY SIZE
+007690          INTO RPT-RECORD.
+007700      WRITE RPT-RECORD.
+007710      MOVE SPACES TO RPT-RECORD.
+007720      MOVE SMPL-RUN-COUNT TO SMPL-RUN-COUNT-D.
+007730      IF SMPL-BATCH-MODE
+007740          STRING 'PASSES THROUGH BATCH-RTN: ' DELIMITED BY SIZE
+007750              SMPL-RUN-COUNT-D DELIMITED BY SIZE
+007760              INTO RPT-RECORD
+007770      ELSE
+007780          STRING 'PASSES THROUGH MAIN-RTN: ' DELIMITED BY SIZE
+007790              SMPL-RUN-COUNT-D DELIMITED BY SIZE
+007800              INTO RPT-RECORD
+007810      END-IF.
+007820      WRITE RPT-RECORD.
+007830      MOVE SPACES TO RPT-RECORD.
+007840      STRING 'CHARACTERS ENTERED:' DELIMITED BY SIZE
+007850          INTO RPT-RECORD.
+007860      WRITE RPT-RECORD.
+007870      PERFORM WRITE-CHR-LIST-RTN THRU WRITE-CHR-LIST-RTN-EXIT
+007880          VARYING SMPL-SUB FROM 1 BY 1
+007890          UNTIL SMPL-SUB > SMPL-CHR-COUNT.
+007900      IF SMPL-CHR-LIST-TRUNCATED
+007910          SUBTRACT SMPL-CHR-COUNT FROM SMPL-RUN-COUNT
+007920              GIVING SMPL-CHR-MORE-COUNT
+007930          MOVE SMPL-CHR-MORE-COUNT TO SMPL-CHR-MORE-D
+007940          MOVE SPACES TO RPT-RECORD
+007950          STRING '  ... AND ' DELIMITED BY SIZE
+007960              SMPL-CHR-MORE-D DELIMITED BY SIZE
+007970              ' MORE (LIST TRUNCATED AT 500)' DELIMITED BY SIZE
+007980              INTO RPT-RECORD
+007990          WRITE RPT-RECORD
+008000      END-IF.
+008010      CLOSE REPORT-FILE.
+008020 WRITE-REPORT-RTN-EXIT.
+008030      EXIT.
+008040*-----------------------------------------------------------------
+008050*   WRITE-CHR-LIST-RTN - WRITE ONE DETAIL LINE PER CHARACTER      
+008060*   ENTERED DURING THE SESSION.                                   
+008070*-----------------------------------------------------------------
+008080 WRITE-CHR-LIST-RTN.
+008090      MOVE SPACES TO RPT-RECORD.
+008100      STRING '  CHARACTER ENTERED: ' DELIMITED BY SIZE
+008110          SMPL-CHR-ENTRY (SMPL-SUB) DELIMITED BY SIZE
+008120          INTO RPT-RECORD.
+008130      WRITE RPT-RECORD.
+008140 WRITE-CHR-LIST-RTN-EXIT.
+008150      EXIT.
