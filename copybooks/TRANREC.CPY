@@ -0,0 +1,15 @@
+000010******************************************************************
+000020*                                                                *
+000030*    TRANREC.CPY                                                 *
+000040*                                                                *
+000050*    RECORD LAYOUT FOR TRANFILE, THE UNATTENDED BATCH-MODE       *
+000060*    TRANSACTION INPUT TO PROGRAM SAMPLE.  ONE MENU CODE PER     *
+000070*    RECORD, PROCESSED IN PLACE OF AN OPERATOR'S ACCEPT WHEN     *
+000080*    THE PROGRAM IS STARTED WITH THE BATCH RUN-MODE PARAMETER.   *
+000090*----------------------------------------------------------------*
+000100*    MODIFICATION HISTORY                                        *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    08/09/26   JAG   ORIGINAL COPYBOOK - TRANSACTION RECORD.    *
+000130******************************************************************
+000140    01  TR-RECORD.
+000150        05  TR-CHR                       PIC X(01).
