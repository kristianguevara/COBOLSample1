@@ -0,0 +1,26 @@
+000010******************************************************************
+000020*                                                                *
+000030*    AUDITREC.CPY                                                *
+000040*                                                                *
+000050*    RECORD LAYOUT FOR AUDITFIL, THE SEQUENTIAL AUDIT TRAIL      *
+000060*    OF EVERY ACCEPT ISSUED BY PROGRAM SAMPLE'S MAIN-RTN LOOP    *
+000070*    (THE MENU-CODE PROMPT AND THE AGAIN? PROMPT).  ONE RECORD   *
+000080*    IS APPENDED PER ACCEPT SO A PRIOR SESSION CAN BE            *
+000090*    RECONSTRUCTED FROM THE FILE.                                *
+000100*----------------------------------------------------------------*
+000110*    MODIFICATION HISTORY                                        *
+000120*    DATE       INIT  DESCRIPTION                                *
+000130*    08/09/26   JAG   ORIGINAL COPYBOOK - AUDIT RECORD LAYOUT.   *
+000140*    08/09/26   JAG   ADDED OPERATOR ID/TERMINAL ID SO A         *
+000150*                     RECONSTRUCTED SESSION SHOWS WHO/WHERE.     *
+000160******************************************************************
+000170    01  AR-RECORD.
+000180        05  AR-TIMESTAMP                 PIC X(19).
+000190        05  FILLER                       PIC X(01) VALUE SPACE.
+000200        05  AR-EVENT-TYPE                PIC X(04).
+000210        05  FILLER                       PIC X(01) VALUE SPACE.
+000220        05  AR-EVENT-VALUE               PIC X(01).
+000230        05  FILLER                       PIC X(01) VALUE SPACE.
+000240        05  AR-OPERATOR-ID               PIC X(08).
+000250        05  FILLER                       PIC X(01) VALUE SPACE.
+000260        05  AR-TERMINAL-ID               PIC X(08).
