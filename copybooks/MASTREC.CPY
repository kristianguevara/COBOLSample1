@@ -0,0 +1,25 @@
+000010******************************************************************
+000020*                                                                *
+000030*    MASTREC.CPY                                                 *
+000040*                                                                *
+000050*    RECORD LAYOUT FOR MASTFILE, THE INDEXED MASTER FILE KEYED   *
+000060*    ON THE SINGLE-CHARACTER MENU CODE.  ONE ROW IS LOOKED UP    *
+000070*    (OR CREATED) FOR EVERY VALIDATED CHR ENTRY SO THE ENTRY     *
+000080*    DRIVES A REAL PIECE OF PERSISTED DATA - A DESCRIPTION,      *
+000090*    THE LAST DATE THE CODE WAS USED, AND A RUNNING USE COUNT.   *
+000100*----------------------------------------------------------------*
+000110*    MODIFICATION HISTORY                                        *
+000120*    DATE       INIT  DESCRIPTION                                *
+000130*    08/09/26   JAG   ORIGINAL COPYBOOK - MASTER RECORD LAYOUT.  *
+000140*    08/09/26   JAG   ADDED MF-LOCK-OPERATOR/MF-LOCK-TERMINAL SO *
+000150*                     A ROW CHECKED OUT BY ONE SESSION CANNOT BE *
+000160*                     SILENTLY OVERWRITTEN BY ANOTHER RUNNING    *
+000170*                     CONCURRENTLY ON THE FLOOR.                 *
+000180******************************************************************
+000190    01  MF-RECORD.
+000200        05  MF-CHR-CODE                  PIC X(01).
+000210        05  MF-DESCRIPTION               PIC X(30).
+000220        05  MF-LAST-USED-DATE            PIC 9(08).
+000230        05  MF-USAGE-COUNT               PIC 9(07).
+000240        05  MF-LOCK-OPERATOR             PIC X(08).
+000250        05  MF-LOCK-TERMINAL             PIC X(08).
