@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*                                                                *
+000030*    TKTREC.CPY                                                  *
+000040*                                                                *
+000050*    RECORD LAYOUT FOR TKTFILE, THE OUTBOUND INTERFACE FILE      *
+000060*    PICKED UP BY THE TICKETING SYSTEM'S NIGHTLY LOAD JOB.       *
+000070*    ONE RECORD IS WRITTEN FOR EVERY CONFIRMED (APPROVED-LIST)   *
+000080*    CHR ENTRY SO THE TICKETING SYSTEM CAN OPEN OR UPDATE A      *
+000090*    TICKET WITHOUT SOMEONE RETYPING THE ENTRY BY HAND.          *
+000100*----------------------------------------------------------------*
+000110*    MODIFICATION HISTORY                                        *
+000120*    DATE       INIT  DESCRIPTION                                *
+000130*    08/09/26   JAG   ORIGINAL COPYBOOK - TICKET INTERFACE       *
+000140*                     RECORD.                                    *
+000150******************************************************************
+000160    01  TK-RECORD.
+000170        05  TK-CHR-CODE                  PIC X(01).
+000180        05  FILLER                       PIC X(01) VALUE SPACE.
+000190        05  TK-TIMESTAMP                 PIC X(19).
