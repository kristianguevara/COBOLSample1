@@ -0,0 +1,40 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PARMREC.CPY                                                 *
+000040*                                                                *
+000050*    RECORD LAYOUT FOR PARMFILE, THE EDITABLE STARTUP PARAMETER  *
+000060*    FILE.  EACH RECORD IS ONE NAME/VALUE PAIR THAT OVERRIDES A  *
+000070*    SCREEN PROMPT OR SCREEN POSITION COMPILED INTO PROGRAM      *
+000080*    SAMPLE, SO A SHIFT SUPERVISOR CAN RELOCATE A FIELD OR       *
+000090*    REWORD A PROMPT WITHOUT A RECOMPILE.  ANY NAME NOT ON FILE  *
+000100*    KEEPS THE COMPILED-IN DEFAULT.                              *
+000110*----------------------------------------------------------------*
+000120*    RECOGNIZED PARM-NAMEs:                                      *
+000130*      HELLO-TEXT     HELLO-ROW     HELLO-COL                   *
+000140*      PROMPT-TEXT    PROMPT-ROW    PROMPT-COL                  *
+000150*      INPUT-ROW      INPUT-COL                                 *
+000160*      ECHO-ROW       ECHO-COL                                  *
+000170*      AGAIN-TEXT     AGAIN-ROW     AGAIN-COL                   *
+000180*      ANS-ROW        ANS-COL                                   *
+000190*      BADCHR-TEXT    BADCHR-ROW    BADCHR-COL                  *
+000200*      BADANS-TEXT    BADANS-ROW    BADANS-COL                  *
+000210*      RESTART-TEXT   RESTART-ROW   RESTART-COL                 *
+000220*      RESUME-TEXT    RESUME-ROW    RESUME-COL                  *
+000230*      RESUME-ACC-ROW RESUME-ACC-COL                            *
+000240*      LASTCHR-ROW    LASTCHR-COL                                *
+000250*      OPID-TEXT      OPID-ROW      OPID-COL                    *
+000260*      OPID-ACC-ROW   OPID-ACC-COL                               *
+000270*      TERMID-TEXT    TERMID-ROW    TERMID-COL                  *
+000280*      TERMID-ACC-ROW TERMID-ACC-COL                             *
+000290*----------------------------------------------------------------*
+000300*    MODIFICATION HISTORY                                        *
+000310*    DATE       INIT  DESCRIPTION                                *
+000320*    08/09/26   JAG   ORIGINAL COPYBOOK - PARAMETER RECORD.      *
+000330*    08/09/26   JAG   DOCUMENTED THE BADCHR/BADANS/RESTART/      *
+000340*                     RESUME/OPID/TERMID PARM-NAMEs THAT         *
+000350*                     APPLY-PARM-RTN ALREADY RECOGNIZED.         *
+000360******************************************************************
+000370    01  PR-RECORD.
+000380        05  PR-PARM-NAME                 PIC X(15).
+000390        05  FILLER                       PIC X(01) VALUE SPACE.
+000400        05  PR-PARM-VALUE                PIC X(40).
