@@ -0,0 +1,24 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CKPTREC.CPY                                                 *
+000040*                                                                *
+000050*    RECORD LAYOUT FOR CKPTFILE, THE ONE-RECORD CHECKPOINT       *
+000060*    FILE THAT LETS PROGRAM SAMPLE DETECT AN INTERRUPTED PRIOR   *
+000070*    SESSION AND OFFER TO RESUME IT.  REWRITTEN EVERY PASS       *
+000080*    THROUGH MAIN-RTN WHILE A SESSION IS IN PROGRESS, AND        *
+000090*    MARKED COMPLETE WHEN THE SESSION ENDS NORMALLY.             *
+000100*----------------------------------------------------------------*
+000110*    MODIFICATION HISTORY                                        *
+000120*    DATE       INIT  DESCRIPTION                                *
+000130*    08/09/26   JAG   ORIGINAL COPYBOOK - CHECKPOINT RECORD.     *
+000140******************************************************************
+000150    01  CK-RECORD.
+000160        05  CK-ITERATION-COUNT           PIC 9(05).
+000170        05  FILLER                       PIC X(01) VALUE SPACE.
+000180        05  CK-LAST-CHR                  PIC X(01).
+000190        05  FILLER                       PIC X(01) VALUE SPACE.
+000200        05  CK-STATUS                    PIC X(01).
+000210            88  CK-IN-PROGRESS           VALUE 'I'.
+000220            88  CK-COMPLETE              VALUE 'C'.
+000230        05  FILLER                       PIC X(01) VALUE SPACE.
+000240        05  CK-TIMESTAMP                 PIC X(19).
