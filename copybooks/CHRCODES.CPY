@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CHRCODES.CPY                                                *
+000040*                                                                *
+000050*    APPROVED MENU-ENTRY CODE LIST.  DEFINES THE SINGLE          *
+000060*    CHARACTER MENU FIELD ITSELF, PLUS THE CONDITION NAME        *
+000070*    THAT TELLS A PROGRAM WHETHER WHAT WAS KEYED IN IS ONE OF    *
+000080*    THE APPROVED CODES.  KEEP THIS LIST HERE SO EVERY PROGRAM   *
+000090*    THAT ACCEPTS A MENU ENTRY VALIDATES AGAINST THE SAME SET.   *
+000100*                                                                *
+000110*    TO ADD OR RETIRE A MENU CODE, CHANGE THE VALUE CLAUSE       *
+000120*    BELOW ONLY - NO PROCEDURE DIVISION LOGIC SHOULD NEED TO     *
+000130*    CHANGE.                                                     *
+000140*----------------------------------------------------------------*
+000150*    MODIFICATION HISTORY                                        *
+000160*    DATE       INIT  DESCRIPTION                                *
+000170*    08/09/26   JAG   ORIGINAL COPYBOOK - APPROVED CODE LIST.    *
+000180******************************************************************
+000190    01  CHR                              PIC X(01).
+000200        88  CHR-IS-VALID                 VALUE 'A' 'B' 'C' 'D'
+000210                                                'E' 'X' 'Q'.
